@@ -0,0 +1,260 @@
+000010*=============================================================*
+000020*  CICS ONLINE MAINTENANCE FOR THE WS-1 / WX-1 SHARED FILE     *
+000030*---------------------------------------------------------------
+000040*  PROGRAM-ID.   WX1MAINT.
+000050*  AUTHOR.       J. W. KOSINSKI.
+000060*  INSTALLATION. DATA CENTER.
+000070*  DATE-WRITTEN.  08/08/26.
+000080*  REMARKS.
+000090*    TRANSACTION WX1M.  LETS AN OPERATOR INQUIRE ON OR UPDATE A
+000100*    SINGLE WS1WX1-RECORD ON THE WSWX1VS VSAM KSDS (DEFINED IN
+000110*    JCL MEMBER WS1WX1K) WITHOUT WAITING FOR THE NEXT NAMESPACE
+000120*    BATCH STEP.  AN UPDATE IS VISIBLE TO THAT STEP THE NEXT
+000130*    TIME IT RUNS SINCE BOTH PROGRAMS SHARE WS1WX1.CPY AND THE
+000140*    SAME VSAM CLUSTER.
+000150*
+000160*    PSEUDO-CONVERSATIONAL.  THE FIRST, BLANK-SCREEN ENTRY IS
+000170*    TOLD APART FROM A RETURN TRIP BY EIBCALEN.  THE COMMAREA
+000180*    CARRIES THE LAST KEY INQUIRED OR UPDATED SO THE OPERATOR
+000190*    CAN LEAVE THE KEY FIELD BLANK ON A FOLLOW-UP TRIP AND
+000200*    REPEAT THE SAME RECORD.
+000210*
+000220*    EACH UPDATE IS ALSO WRITTEN TO TD QUEUE WX1J, THE ONLINE
+000230*    COUNTERPART OF THE BATCH JRNFILE AUDIT JOURNAL.  WX1J MUST
+000240*    BE DEFINED IN THE REGION'S DCT BEFORE THIS TRANSACTION IS
+000250*    FIRST RUN, THE SAME WAY WSWX1VS MUST FIRST BE DEFINED BY
+000260*    JCL MEMBER WS1WX1K.
+000270*
+000280*    THE MAPSET WX1MSET (MAP WX1MAP, LAID OUT BY COPYBOOKS/
+000290*    WX1MMAP.CPY) HAS NO BMS SOURCE SHIPPED WITH THIS PROGRAM
+000300*    AND, LIKE WX1J AND WSWX1VS, MUST BE ASSEMBLED/LINKED AND
+000310*    DEFINED TO THE REGION (PROGRAM WX1MAINT, MAPSET WX1MSET,
+000320*    TRANSACTION WX1M) BEFORE WX1M IS FIRST RUN.
+000330*  MODIFICATION HISTORY.
+000340*    08/08/26  JWK  INITIAL VERSION.
+000350*    08/08/26  JWK  WIDENED WS-AUDIT-LINE SO THE NEW-WX2 VALUE
+000360*                   STOPS GETTING CUT OFF THE END OF THE LINE.
+000370*    08/08/26  JWK  ASKTIME NOW CAPTURES A REAL ABSTIME FOR
+000380*                   FORMATTIME INSTEAD OF FEEDING IT EIBTIME;
+000390*                   WS-CURRENT-TIME RESIZED TO MATCH THE
+000400*                   UNSUFFIXED TIME() OPTION'S HHMMSS RESULT.
+000410*                   CA-LAST-KEY NOW DEFAULTS TO SPACES SO THE
+000420*                   FIRST PSEUDO-CONVERSATIONAL TRIP DOESN'T
+000430*                   FALL BACK TO AN UNDEFINED KEY.
+000440*---------------------------------------------------------------
+000450 IDENTIFICATION DIVISION.
+000460 PROGRAM-ID. WX1MAINT.
+000470 AUTHOR. J. W. KOSINSKI.
+000480 INSTALLATION. DATA CENTER.
+000490 DATE-WRITTEN. 08/08/26.
+000500 DATE-COMPILED.
+000510 ENVIRONMENT DIVISION.
+000520 CONFIGURATION SECTION.
+000530 SOURCE-COMPUTER. IBM-370.
+000540 OBJECT-COMPUTER. IBM-370.
+000550 DATA DIVISION.
+000560 WORKING-STORAGE SECTION.
+000570*---------------------------------------------------------------
+000580*  SHARED WS-1/WX-1 LAYOUT - SAME COPYBOOK THE BATCH STEP USES.
+000590*---------------------------------------------------------------
+000600     COPY WS1WX1.
+000610*---------------------------------------------------------------
+000620*  SYMBOLIC MAP FOR THE WX1MAP SCREEN.
+000630*---------------------------------------------------------------
+000640     COPY WX1MMAP.
+000650 01  WS-SWITCHES.
+000660     05  WS-FIRST-TIME-SW         PIC X(01) VALUE "Y".
+000670         88  FIRST-TIME           VALUE "Y".
+000680 01  WS-RESP-CODE                 PIC S9(08) COMP VALUE ZERO.
+000690 01  WS-FUNCTION-CODE             PIC X(01) VALUE SPACE.
+000700     88  FUNCTION-IS-INQUIRE      VALUE "I".
+000710     88  FUNCTION-IS-UPDATE       VALUE "U".
+000720 01  WS-AUDIT-LINE                PIC X(100).
+000730 01  WS-ABS-TIME                  PIC S9(15) COMP-3 VALUE ZERO.
+000740 01  WS-CURRENT-DATE              PIC 9(06) VALUE ZERO.
+000750 01  WS-CURRENT-TIME              PIC 9(06) VALUE ZERO.
+000760*---------------------------------------------------------------
+000770*  COMMAREA PASSED BETWEEN PSEUDO-CONVERSATIONAL TRIPS.
+000780*---------------------------------------------------------------
+000790 01  WS-COMMAREA.
+000800     05  CA-LAST-KEY              PIC X(10) VALUE SPACES.
+000810 LINKAGE SECTION.
+000820 01  DFHCOMMAREA                  PIC X(10).
+000830 PROCEDURE DIVISION.
+000840 TEST-1 SECTION.
+000850*-----------------------------------------------------------*
+000860*  0000-MAINLINE                                            *
+000870*-----------------------------------------------------------*
+000880 0000-MAINLINE.
+000890     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000900     IF FIRST-TIME
+000910         PERFORM 1100-SEND-INITIAL-MAP THRU 1100-EXIT
+000920     ELSE
+000930         PERFORM 2000-PROCESS-FUNCTION THRU 2000-EXIT
+000940     END-IF.
+000950     EXEC CICS RETURN
+000960         TRANSID ('WX1M')
+000970         COMMAREA (WS-COMMAREA)
+000980         LENGTH (LENGTH OF WS-COMMAREA)
+000990     END-EXEC.
+001000     GOBACK.
+001010*-----------------------------------------------------------*
+001020*  1000-INITIALIZE                                          *
+001030*-----------------------------------------------------------*
+001040 1000-INITIALIZE.
+001050     MOVE "Y" TO WS-FIRST-TIME-SW.
+001060     IF EIBCALEN > ZERO
+001070         MOVE "N" TO WS-FIRST-TIME-SW
+001080         MOVE DFHCOMMAREA TO WS-COMMAREA
+001090     END-IF.
+001100 1000-EXIT.
+001110     EXIT.
+001120*-----------------------------------------------------------*
+001130*  1100-SEND-INITIAL-MAP - BLANK SCREEN FOR A NEW TRIP       *
+001140*-----------------------------------------------------------*
+001150 1100-SEND-INITIAL-MAP.
+001160     MOVE SPACES TO WX1MAPO.
+001170     MOVE "ENTER KEY AND FUNCTION (I OR U), PRESS ENTER"
+001180         TO MSGO.
+001190     EXEC CICS SEND MAP ('WX1MAP')
+001200         MAPSET ('WX1MSET')
+001210         ERASE
+001220     END-EXEC.
+001230 1100-EXIT.
+001240     EXIT.
+001250*-----------------------------------------------------------*
+001260*  2000-PROCESS-FUNCTION - RECEIVE THE OPERATOR'S INPUT AND  *
+001270*  DISPATCH TO INQUIRE OR UPDATE PROCESSING.                 *
+001280*-----------------------------------------------------------*
+001290 2000-PROCESS-FUNCTION.
+001300     EXEC CICS RECEIVE MAP ('WX1MAP')
+001310         MAPSET ('WX1MSET')
+001320         RESP (WS-RESP-CODE)
+001330     END-EXEC.
+001340     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+001350         PERFORM 1100-SEND-INITIAL-MAP THRU 1100-EXIT
+001360         GO TO 2000-EXIT
+001370     END-IF.
+001380     MOVE KEYI TO WS1WX1-KEY.
+001390     IF WS1WX1-KEY = SPACES
+001400         MOVE CA-LAST-KEY TO WS1WX1-KEY
+001410     END-IF.
+001420     MOVE FUNCI TO WS-FUNCTION-CODE.
+001430     IF FUNCTION-IS-INQUIRE
+001440         PERFORM 2100-INQUIRE-RECORD THRU 2100-EXIT
+001450     ELSE
+001460         IF FUNCTION-IS-UPDATE
+001470             PERFORM 2200-UPDATE-RECORD THRU 2200-EXIT
+001480         ELSE
+001490             MOVE "FUNCTION MUST BE I OR U" TO MSGO
+001500             PERFORM 1100-SEND-INITIAL-MAP THRU 1100-EXIT
+001510         END-IF
+001520     END-IF.
+001530 2000-EXIT.
+001540     EXIT.
+001550*-----------------------------------------------------------*
+001560*  2100-INQUIRE-RECORD - READ WSWX1VS AND RE-DISPLAY IT      *
+001570*-----------------------------------------------------------*
+001580 2100-INQUIRE-RECORD.
+001590     EXEC CICS READ
+001600         DATASET ('WSWX1VS')
+001610         INTO (WS1WX1-RECORD)
+001620         RIDFLD (WS1WX1-KEY)
+001630         RESP (WS-RESP-CODE)
+001640     END-EXEC.
+001650     IF WS-RESP-CODE = DFHRESP(NORMAL)
+001660         MOVE WS1WX1-KEY TO KEYO
+001670         MOVE WS-FUNCTION-CODE TO FUNCO
+001680         MOVE WS-2 TO WS2O
+001690         MOVE WX-2 TO WX2O
+001700         MOVE "RECORD FOUND" TO MSGO
+001710         MOVE WS1WX1-KEY TO CA-LAST-KEY
+001720     ELSE
+001730         MOVE "RECORD NOT ON FILE" TO MSGO
+001740     END-IF.
+001750     EXEC CICS SEND MAP ('WX1MAP')
+001760         MAPSET ('WX1MSET')
+001770         DATAONLY
+001780     END-EXEC.
+001790 2100-EXIT.
+001800     EXIT.
+001810*-----------------------------------------------------------*
+001820*  2200-UPDATE-RECORD - READ FOR UPDATE, CHANGE WS-2/WX-2,   *
+001830*  REWRITE AND JOURNAL THE CHANGE.                           *
+001840*-----------------------------------------------------------*
+001850 2200-UPDATE-RECORD.
+001860     EXEC CICS READ
+001870         DATASET ('WSWX1VS')
+001880         INTO (WS1WX1-RECORD)
+001890         RIDFLD (WS1WX1-KEY)
+001900         UPDATE
+001910         RESP (WS-RESP-CODE)
+001920     END-EXEC.
+001930     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+001940         MOVE "RECORD NOT ON FILE - CANNOT UPDATE" TO MSGO
+001950         PERFORM 1100-SEND-INITIAL-MAP THRU 1100-EXIT
+001960         GO TO 2200-EXIT
+001970     END-IF.
+001980     IF WS2I NOT NUMERIC OR WX2I NOT NUMERIC
+001990         MOVE "WS-2/WX-2 MUST BE NUMERIC 00-99 - NOT UPDATED"
+002000             TO MSGO
+002010         MOVE WS1WX1-KEY TO KEYO
+002020         MOVE WS-FUNCTION-CODE TO FUNCO
+002030         MOVE WS-2 TO WS2O
+002040         MOVE WX-2 TO WX2O
+002050         EXEC CICS SEND MAP ('WX1MAP')
+002060             MAPSET ('WX1MSET')
+002070             DATAONLY
+002080         END-EXEC
+002090         GO TO 2200-EXIT
+002100     END-IF.
+002110     PERFORM 2300-AUDIT-ONLINE-CHANGE THRU 2300-EXIT.
+002120     MOVE WS2I TO WS-2.
+002130     MOVE WX2I TO WX-2.
+002140     EXEC CICS REWRITE
+002150         DATASET ('WSWX1VS')
+002160         FROM (WS1WX1-RECORD)
+002170         RESP (WS-RESP-CODE)
+002180     END-EXEC.
+002190     MOVE WS1WX1-KEY TO KEYO.
+002200     MOVE WS-FUNCTION-CODE TO FUNCO.
+002210     MOVE WS-2 TO WS2O.
+002220     MOVE WX-2 TO WX2O.
+002230     MOVE "RECORD UPDATED" TO MSGO.
+002240     MOVE WS1WX1-KEY TO CA-LAST-KEY.
+002250     EXEC CICS SEND MAP ('WX1MAP')
+002260         MAPSET ('WX1MSET')
+002270         DATAONLY
+002280     END-EXEC.
+002290 2200-EXIT.
+002300     EXIT.
+002310*-----------------------------------------------------------*
+002320*  2300-AUDIT-ONLINE-CHANGE - LOG THE OLD/NEW VALUES TO THE  *
+002330*  WX1J TRANSIENT DATA QUEUE, THE ONLINE COUNTERPART OF THE  *
+002340*  BATCH JRNFILE AUDIT JOURNAL.                              *
+002350*-----------------------------------------------------------*
+002360 2300-AUDIT-ONLINE-CHANGE.
+002370     EXEC CICS ASKTIME
+002380         ABSTIME (WS-ABS-TIME)
+002390     END-EXEC.
+002400     EXEC CICS FORMATTIME
+002410         ABSTIME (WS-ABS-TIME)
+002420         YYMMDD (WS-CURRENT-DATE)
+002430         TIME (WS-CURRENT-TIME)
+002440     END-EXEC.
+002450     MOVE SPACES TO WS-AUDIT-LINE.
+002460     STRING "TERM=" EIBTRMID
+002470         " " WS-CURRENT-DATE WS-CURRENT-TIME
+002480         " KEY=" WS1WX1-KEY
+002490         " OLD-WS2=" WS-2
+002500         " OLD-WX2=" WX-2
+002510         " NEW-WS2=" WS2I
+002520         " NEW-WX2=" WX2I
+002530         DELIMITED BY SIZE INTO WS-AUDIT-LINE.
+002540     EXEC CICS WRITEQ TD
+002550         QUEUE ('WX1J')
+002560         FROM (WS-AUDIT-LINE)
+002570         LENGTH (LENGTH OF WS-AUDIT-LINE)
+002580     END-EXEC.
+002590 2300-EXIT.
+002600     EXIT.
