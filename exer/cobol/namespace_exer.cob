@@ -1,18 +1,632 @@
-      * Cobol Namespace Exercise
-
-       ID DIVISION.
-       PROGRAM-ID. NAMESPACE.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-1.
-           02  WS-2 PIC 9(2).
-       01  WX-1.
-           02  WX-2 PIC 9(2).
-       PROCEDURE DIVISION.
-       TEST-1 SECTION.
-       MOVE 1 TO WS-1
-       MOVE 2 TO WS-2
-       DISPLAY "WS-1 = " WS-1.
-       DISPLAY "WS-2 = " WS-2.
-       DISPLAY "WS-2 OF WS-1 = " WS-2 OF WS-1.
-
+000010*=============================================================*
+000020*  COBOL NAMESPACE EXERCISE                                   *
+000030*---------------------------------------------------------------
+000040*  PROGRAM-ID.   NAMESPACE.
+000050*  AUTHOR.       J. W. KOSINSKI.
+000060*  INSTALLATION. DATA CENTER.
+000070*  DATE-WRITTEN.  03/11/98.
+000080*  REMARKS.
+000090*    DEMONSTRATES WS-1/WX-1 NAME QUALIFICATION, READING ONE
+000100*    WS-1/WX-1 PAIR PER TRANFILE RECORD RATHER THAN MOVING
+000110*    FIXED LITERALS.
+000120*  MODIFICATION HISTORY.
+000130*    08/08/26  JWK  REPLACED THE TWO HARDCODED MOVE STATEMENTS
+000140*                   WITH A TRANFILE READ LOOP OVER WS-1/WX-1
+000150*                   PAIRS.
+000160*    08/08/26  JWK  ADDED RPTFILE PRINT-LINE REPORT WITH
+000170*                   HEADER, DETAIL AND TRAILER LINES.
+000180*    08/08/26  JWK  ADDED NUMERIC EDIT CHECKS ON WS-2/WX-2 AND
+000190*                   EXCFILE EXCEPTION ROUTING.
+000200*    08/08/26  JWK  ADDED CKPFILE CHECKPOINTS EVERY N RECORDS
+000210*                   AND A CTLCARD RESTART SWITCH.
+000220*    08/08/26  JWK  MOVED WS-1/WX-1 TO COPYBOOK WS1WX1 SO THE
+000230*                   LAYOUT CAN BE SHARED WITH OTHER PROGRAMS.
+000240*    08/08/26  JWK  ADDED JRNFILE AUDIT JOURNAL OF WS-2/WX-2
+000250*                   FIELD CHANGES.
+000260*    08/08/26  JWK  ADDED WS-1-DEEP THREE-LEVEL QUALIFICATION
+000270*                   GROUP FOR CHART-OF-ACCOUNTS DEPTH TESTING.
+000280*    08/08/26  JWK  ADDED WS-2/WX-2 RECONCILIATION WITH
+000290*                   MISMATCHES ROUTED TO EXCFILE.
+000300*    08/08/26  JWK  NOW READS WSWX1VS BY WS1WX1-KEY SO A WX1MAINT
+000310*                   ONLINE CORRECTION IS PICKED UP IN PLACE OF
+000320*                   TRANFILE'S OWN TI-WS-2/TI-WX-2 FOR THAT KEY.
+000330*    08/08/26  JWK  GAVE JRNFILE ITS OWN WS-JRN-LINE WORK FIELD
+000340*                   INSTEAD OF SHARING THE 132-BYTE WS-PRINT-
+000350*                   LINE, SO A FUTURE RPTFILE/EXCFILE CHANGE
+000360*                   CAN'T SILENTLY TRUNCATE THE 80-BYTE JRN-LINE.
+000370*---------------------------------------------------------------
+000380 IDENTIFICATION DIVISION.
+000390 PROGRAM-ID. NAMESPACE.
+000400 AUTHOR. J. W. KOSINSKI.
+000410 INSTALLATION. DATA CENTER.
+000420 DATE-WRITTEN. 03/11/98.
+000430 DATE-COMPILED.
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER. IBM-370.
+000470 OBJECT-COMPUTER. IBM-370.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT TRANFILE ASSIGN TO TRANFILE
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-TRAN-STATUS.
+000530     SELECT RPTFILE ASSIGN TO RPTFILE
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-RPT-STATUS.
+000560     SELECT EXCFILE ASSIGN TO EXCFILE
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-EXC-STATUS.
+000590     SELECT CTLCARD ASSIGN TO CTLCARD
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-CTL-STATUS.
+000620     SELECT CKPFILE ASSIGN TO CKPFILE
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-CKP-STATUS.
+000650     SELECT JRNFILE ASSIGN TO JRNFILE
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-JRN-STATUS.
+000680     SELECT WSWX1VS ASSIGN TO WSWX1VS
+000690         ORGANIZATION IS INDEXED
+000700         ACCESS IS RANDOM
+000710         RECORD KEY IS VS-KEY
+000720         FILE STATUS IS WS-VSM-STATUS.
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750*---------------------------------------------------------------
+000760*  DAILY TRANSACTION INPUT - ONE WS-1/WX-1 PAIR PER RECORD.
+000770*---------------------------------------------------------------
+000780 FD  TRANFILE
+000790     LABEL RECORDS ARE STANDARD.
+000800 01  TRAN-IN-REC.
+000810     05  TI-KEY                   PIC X(10).
+000820     05  TI-WS-2                  PIC 9(02).
+000830     05  TI-WX-2                  PIC 9(02).
+000840*---------------------------------------------------------------
+000850*  PRINTED DAILY REPORT.
+000860*---------------------------------------------------------------
+000870 FD  RPTFILE
+000880     LABEL RECORDS ARE STANDARD.
+000890 01  RPT-LINE                     PIC X(132).
+000900*---------------------------------------------------------------
+000910*  EXCEPTION REPORT - FAILED EDITS AND WS-1/WX-1 MISMATCHES.
+000920*---------------------------------------------------------------
+000930 FD  EXCFILE
+000940     LABEL RECORDS ARE STANDARD.
+000950 01  EXC-LINE                     PIC X(132).
+000960*---------------------------------------------------------------
+000970*  CONTROL CARD - JOB ID, RESTART SWITCH, CHECKPOINT INTERVAL.
+000980*---------------------------------------------------------------
+000990 FD  CTLCARD
+001000     LABEL RECORDS ARE OMITTED.
+001010 01  CTL-CARD-REC.
+001020     05  CTL-JOB-ID               PIC X(08).
+001030     05  CTL-RESTART-SW           PIC X(01).
+001040     05  CTL-CKPT-INTERVAL        PIC 9(04).
+001050*---------------------------------------------------------------
+001060*  RESTART CHECKPOINTS - WRITTEN EVERY WS-CKPT-INTERVAL RECORDS.
+001070*---------------------------------------------------------------
+001080 FD  CKPFILE
+001090     LABEL RECORDS ARE STANDARD.
+001100 01  CKPT-REC.
+001110     05  CKPT-JOB-ID              PIC X(08).
+001120     05  CKPT-LAST-REC-COUNT      PIC 9(08).
+001130     05  CKPT-LAST-KEY            PIC X(10).
+001140     05  CKPT-TIMESTAMP           PIC X(14).
+001150*---------------------------------------------------------------
+001160*  AUDIT JOURNAL - ONE LINE PER WS-2/WX-2 FIELD CHANGE.
+001170*---------------------------------------------------------------
+001180 FD  JRNFILE
+001190     LABEL RECORDS ARE STANDARD.
+001200 01  JRN-LINE                     PIC X(80).
+001210*---------------------------------------------------------------
+001220*  WS-1/WX-1 SHARED VSAM KSDS - SAME CLUSTER WX1MAINT UPDATES.
+001230*  KEYED-READ BY WS1WX1-KEY SO AN ONLINE CORRECTION OVERRIDES
+001240*  TRANFILE'S OWN TI-WS-2/TI-WX-2 FOR THAT KEY.  SEE
+001250*  JCL/WS1WX1K.JCL FOR THE CLUSTER DEFINITION.
+001260*---------------------------------------------------------------
+001270 FD  WSWX1VS
+001280     LABEL RECORDS ARE STANDARD.
+001290 01  VS-REC.
+001300     05  VS-KEY                   PIC X(10).
+001310     05  VS-WS-2                  PIC 9(02).
+001320     05  VS-WX-2                  PIC 9(02).
+001330 WORKING-STORAGE SECTION.
+001340*---------------------------------------------------------------
+001350*  SHARED WS-1/WX-1 LAYOUT - SEE COPYBOOKS/WS1WX1.CPY.
+001360*---------------------------------------------------------------
+001370     COPY WS1WX1.
+001380 01  WS-FILE-STATUSES.
+001390     05  WS-TRAN-STATUS           PIC X(02) VALUE "00".
+001400     05  WS-RPT-STATUS            PIC X(02) VALUE "00".
+001410     05  WS-EXC-STATUS            PIC X(02) VALUE "00".
+001420     05  WS-CTL-STATUS            PIC X(02) VALUE "00".
+001430     05  WS-CKP-STATUS            PIC X(02) VALUE "00".
+001440     05  WS-JRN-STATUS            PIC X(02) VALUE "00".
+001450     05  WS-VSM-STATUS            PIC X(02) VALUE "00".
+001460 01  WS-SWITCHES.
+001470     05  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+001480         88  END-OF-TRANFILE      VALUE "Y".
+001490     05  WS-CKP-EOF-SW            PIC X(01) VALUE "N".
+001500         88  END-OF-CKPFILE       VALUE "Y".
+001510     05  WS-WS2-VALID-SW          PIC X(01) VALUE "Y".
+001520         88  WS2-IS-VALID         VALUE "Y".
+001530     05  WS-WX2-VALID-SW          PIC X(01) VALUE "Y".
+001540         88  WX2-IS-VALID         VALUE "Y".
+001550     05  WS-VSM-FOUND-SW          PIC X(01) VALUE "N".
+001560         88  VSM-RECORD-FOUND     VALUE "Y".
+001570         88  VSM-RECORD-NOT-FOUND VALUE "N".
+001580*---------------------------------------------------------------
+001590*  COUNTERS - KEPT IN BINARY, EDITED ONLY WHEN PRINTED.
+001600*---------------------------------------------------------------
+001610 01  WS-COUNTERS.
+001620     05  WS-REC-COUNT             PIC 9(08) COMP VALUE ZERO.
+001630     05  WS-VALID-COUNT           PIC 9(08) COMP VALUE ZERO.
+001640     05  WS-EXCP-COUNT            PIC 9(08) COMP VALUE ZERO.
+001650     05  WS-MISMATCH-COUNT        PIC 9(08) COMP VALUE ZERO.
+001660     05  WS-SKIP-COUNT            PIC 9(08) COMP VALUE ZERO.
+001670     05  WS-SKIP-TALLY            PIC 9(08) COMP VALUE ZERO.
+001680     05  WS-LAST-CKPT-COUNT       PIC 9(08) COMP VALUE ZERO.
+001690     05  WS-CKPT-INTERVAL         PIC 9(04) COMP VALUE 10.
+001700     05  WS-CKPT-QUOTIENT         PIC 9(08) COMP VALUE ZERO.
+001710     05  WS-CKPT-REMAINDER        PIC 9(08) COMP VALUE ZERO.
+001720 01  WS-COUNTERS-EDITED.
+001730     05  WS-REC-COUNT-ED          PIC ZZZZZZZ9.
+001740     05  WS-VALID-COUNT-ED        PIC ZZZZZZZ9.
+001750     05  WS-EXCP-COUNT-ED         PIC ZZZZZZZ9.
+001760     05  WS-MISMATCH-COUNT-ED     PIC ZZZZZZZ9.
+001770*---------------------------------------------------------------
+001780*  JOB IDENTIFICATION AND TIME-OF-DAY WORK AREA.
+001790*---------------------------------------------------------------
+001800 01  WS-RUN-INFO.
+001810     05  WS-JOB-ID                PIC X(08) VALUE "NMSPACE1".
+001820     05  WS-CURRENT-TIME          PIC 9(08) VALUE ZERO.
+001830*---------------------------------------------------------------
+001840*  EXCEPTION WORK FIELDS - SET BY THE CALLER BEFORE
+001850*  2800-WRITE-EXCEPTION IS PERFORMED.
+001860*---------------------------------------------------------------
+001870 01  WS-EXCEPTION-FIELDS.
+001880     05  EXC-FIELD-NAME           PIC X(10).
+001890     05  EXC-REASON               PIC X(40).
+001900*---------------------------------------------------------------
+001910*  AUDIT WORK FIELDS - SET BY 2200-MOVE-RECORD-FIELDS BEFORE
+001920*  5000-AUDIT-LOG-CHANGE IS PERFORMED.
+001930*---------------------------------------------------------------
+001940 01  WS-AUDIT-FIELDS.
+001950     05  AUD-FIELD-NAME           PIC X(10).
+001960     05  AUD-OLD-VALUE            PIC X(10).
+001970     05  AUD-NEW-VALUE            PIC X(10).
+001980*---------------------------------------------------------------
+001990*  DATE/TIME AND GENERAL PRINT-LINE WORK AREAS.
+002000*---------------------------------------------------------------
+002010 01  WS-CURRENT-DATE              PIC 9(06) VALUE ZERO.
+002020 01  WS-PRINT-LINE                PIC X(132).
+002030 01  WS-JRN-LINE                  PIC X(80).
+002040*---------------------------------------------------------------
+002050*  WS-1-DEEP - THREE-LEVEL CHART-OF-ACCOUNTS QUALIFICATION.
+002060*  WS-4 RESOLVES AS WS-4 OF WS-3 OF WS-1-DEEP.
+002070*---------------------------------------------------------------
+002080 01  WS-1-DEEP.
+002090     05  WS-3.
+002100         10  WS-4                 PIC 9(02) VALUE ZERO.
+002110 PROCEDURE DIVISION.
+002120 TEST-1 SECTION.
+002130*-----------------------------------------------------------*
+002140*  0000-MAINLINE                                            *
+002150*-----------------------------------------------------------*
+002160 0000-MAINLINE.
+002170     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002180     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002190         UNTIL END-OF-TRANFILE.
+002200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002210     GOBACK.
+002220*-----------------------------------------------------------*
+002230*  1000-INITIALIZE                                          *
+002240*-----------------------------------------------------------*
+002250 1000-INITIALIZE.
+002260     PERFORM 1100-READ-CTLCARD THRU 1100-EXIT.
+002270     OPEN INPUT TRANFILE.
+002280     IF WS-TRAN-STATUS NOT = "00"
+002290         DISPLAY "NAMESPACE - TRANFILE OPEN FAILED, STATUS = "
+002300             WS-TRAN-STATUS
+002310         MOVE 16 TO RETURN-CODE
+002320         GOBACK
+002330     END-IF.
+002340     OPEN OUTPUT RPTFILE.
+002350     IF WS-RPT-STATUS NOT = "00"
+002360         DISPLAY "NAMESPACE - RPTFILE OPEN FAILED, STATUS = "
+002370             WS-RPT-STATUS
+002380         MOVE 16 TO RETURN-CODE
+002390         GOBACK
+002400     END-IF.
+002410     OPEN OUTPUT EXCFILE.
+002420     IF WS-EXC-STATUS NOT = "00"
+002430         DISPLAY "NAMESPACE - EXCFILE OPEN FAILED, STATUS = "
+002440             WS-EXC-STATUS
+002450         MOVE 16 TO RETURN-CODE
+002460         GOBACK
+002470     END-IF.
+002480     OPEN OUTPUT JRNFILE.
+002490     IF WS-JRN-STATUS NOT = "00"
+002500         DISPLAY "NAMESPACE - JRNFILE OPEN FAILED, STATUS = "
+002510             WS-JRN-STATUS
+002520         MOVE 16 TO RETURN-CODE
+002530         GOBACK
+002540     END-IF.
+002550     OPEN INPUT WSWX1VS.
+002560     IF WS-VSM-STATUS NOT = "00"
+002570         DISPLAY "NAMESPACE - WSWX1VS OPEN FAILED, STATUS = "
+002580             WS-VSM-STATUS
+002590         MOVE 16 TO RETURN-CODE
+002600         GOBACK
+002610     END-IF.
+002620     PERFORM 1300-WRITE-RPT-HEADER THRU 1300-EXIT.
+002630     PERFORM 1400-APPLY-RESTART THRU 1400-EXIT.
+002640     PERFORM 1500-DEEP-QUALIFICATION-DEMO THRU 1500-EXIT.
+002650 1000-EXIT.
+002660     EXIT.
+002670*-----------------------------------------------------------*
+002680*  1500-DEEP-QUALIFICATION-DEMO - PROVES WS-4 RESOLVES THREE *
+002690*  LEVELS DEEP, THE WAY A CHART-OF-ACCOUNTS FIELD WOULD.     *
+002700*-----------------------------------------------------------*
+002710 1500-DEEP-QUALIFICATION-DEMO.
+002720     MOVE 7 TO WS-4 OF WS-3 OF WS-1-DEEP.
+002730     DISPLAY "WS-4 OF WS-3 OF WS-1-DEEP = "
+002740         WS-4 OF WS-3 OF WS-1-DEEP.
+002750 1500-EXIT.
+002760     EXIT.
+002770*-----------------------------------------------------------*
+002780*  1100-READ-CTLCARD - OPTIONAL JOB-ID / RESTART / INTERVAL  *
+002790*-----------------------------------------------------------*
+002800 1100-READ-CTLCARD.
+002810     MOVE "N" TO CTL-RESTART-SW.
+002820     MOVE ZERO TO CTL-CKPT-INTERVAL.
+002830     MOVE SPACES TO CTL-JOB-ID.
+002840     OPEN INPUT CTLCARD.
+002850     IF WS-CTL-STATUS = "00"
+002860         READ CTLCARD
+002870             AT END
+002880                 MOVE "N" TO CTL-RESTART-SW
+002890         END-READ
+002900         CLOSE CTLCARD
+002910     END-IF.
+002920     IF CTL-JOB-ID NOT = SPACES
+002930         MOVE CTL-JOB-ID TO WS-JOB-ID
+002940     END-IF.
+002950     IF CTL-CKPT-INTERVAL NUMERIC AND CTL-CKPT-INTERVAL > ZERO
+002960         MOVE CTL-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+002970     END-IF.
+002980 1100-EXIT.
+002990     EXIT.
+003000*-----------------------------------------------------------*
+003010*  1300-WRITE-RPT-HEADER                                    *
+003020*-----------------------------------------------------------*
+003030 1300-WRITE-RPT-HEADER.
+003040     ACCEPT WS-CURRENT-DATE FROM DATE.
+003050     MOVE SPACES TO WS-PRINT-LINE.
+003060     STRING "NAMESPACE DAILY TRANSACTION REPORT  RUN DATE "
+003070         WS-CURRENT-DATE
+003080         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+003090     WRITE RPT-LINE FROM WS-PRINT-LINE.
+003100     MOVE SPACES TO WS-PRINT-LINE.
+003110     STRING "KEY         WS-2  WX-2" DELIMITED BY SIZE
+003120         INTO WS-PRINT-LINE.
+003130     WRITE RPT-LINE FROM WS-PRINT-LINE.
+003140 1300-EXIT.
+003150     EXIT.
+003160*-----------------------------------------------------------*
+003170*  1400-APPLY-RESTART - SKIP TO LAST CHECKPOINT IF REQUESTED *
+003180*-----------------------------------------------------------*
+003190 1400-APPLY-RESTART.
+003200     IF CTL-RESTART-SW = "Y"
+003210         OPEN INPUT CKPFILE
+003220         IF WS-CKP-STATUS = "00"
+003230             PERFORM 1410-READ-LAST-CHECKPOINT THRU 1410-EXIT
+003240             CLOSE CKPFILE
+003250             MOVE WS-LAST-CKPT-COUNT TO WS-SKIP-COUNT
+003260             PERFORM 1420-SKIP-RECORD THRU 1420-EXIT
+003270                 UNTIL WS-SKIP-TALLY >= WS-SKIP-COUNT
+003280                     OR END-OF-TRANFILE
+003290             OPEN EXTEND CKPFILE
+003300             IF WS-CKP-STATUS NOT = "00"
+003310                 DISPLAY "NAMESPACE - CKPFILE REOPEN FAILED, "
+003320                     "STATUS = " WS-CKP-STATUS
+003330                 MOVE 16 TO RETURN-CODE
+003340                 GOBACK
+003350             END-IF
+003360         ELSE
+003370             DISPLAY "NAMESPACE - NO PRIOR CHECKPOINT, "
+003380                 "STARTING FROM RECORD 1"
+003390             OPEN OUTPUT CKPFILE
+003400             IF WS-CKP-STATUS NOT = "00"
+003410                 DISPLAY "NAMESPACE - CKPFILE OPEN FAILED, "
+003420                     "STATUS = " WS-CKP-STATUS
+003430                 MOVE 16 TO RETURN-CODE
+003440                 GOBACK
+003450             END-IF
+003460         END-IF
+003470     ELSE
+003480         OPEN OUTPUT CKPFILE
+003490         IF WS-CKP-STATUS NOT = "00"
+003500             DISPLAY "NAMESPACE - CKPFILE OPEN FAILED, STATUS = "
+003510                 WS-CKP-STATUS
+003520             MOVE 16 TO RETURN-CODE
+003530             GOBACK
+003540         END-IF
+003550     END-IF.
+003560 1400-EXIT.
+003570     EXIT.
+003580*-----------------------------------------------------------*
+003590*  1410-READ-LAST-CHECKPOINT                                *
+003600*-----------------------------------------------------------*
+003610 1410-READ-LAST-CHECKPOINT.
+003620     MOVE ZERO TO WS-LAST-CKPT-COUNT.
+003630     MOVE "N" TO WS-CKP-EOF-SW.
+003640     PERFORM 1411-READ-CKPT-REC THRU 1411-EXIT
+003650         UNTIL END-OF-CKPFILE.
+003660 1410-EXIT.
+003670     EXIT.
+003680*-----------------------------------------------------------*
+003690*  1411-READ-CKPT-REC                                       *
+003700*-----------------------------------------------------------*
+003710 1411-READ-CKPT-REC.
+003720     READ CKPFILE
+003730         AT END
+003740             SET END-OF-CKPFILE TO TRUE
+003750         NOT AT END
+003760             MOVE CKPT-LAST-REC-COUNT TO WS-LAST-CKPT-COUNT
+003770     END-READ.
+003780 1411-EXIT.
+003790     EXIT.
+003800*-----------------------------------------------------------*
+003810*  1420-SKIP-RECORD - DISCARD RECORDS ALREADY CHECKPOINTED   *
+003820*-----------------------------------------------------------*
+003830 1420-SKIP-RECORD.
+003840     READ TRANFILE
+003850         AT END
+003860             SET END-OF-TRANFILE TO TRUE
+003870     END-READ.
+003880     IF NOT END-OF-TRANFILE
+003890         ADD 1 TO WS-SKIP-TALLY
+003900         ADD 1 TO WS-REC-COUNT
+003910     END-IF.
+003920 1420-EXIT.
+003930     EXIT.
+003940*-----------------------------------------------------------*
+003950*  2000-PROCESS-RECORD - MAIN TRANSACTION LOOP               *
+003960*-----------------------------------------------------------*
+003970 2000-PROCESS-RECORD.
+003980     PERFORM 2100-READ-TRANFILE THRU 2100-EXIT.
+003990     IF END-OF-TRANFILE
+004000         GO TO 2000-EXIT
+004010     END-IF.
+004020     ADD 1 TO WS-REC-COUNT.
+004030     PERFORM 2200-MOVE-RECORD-FIELDS THRU 2200-EXIT.
+004040     PERFORM 2300-EDIT-CHECK-WS2 THRU 2300-EXIT.
+004050     PERFORM 2400-EDIT-CHECK-WX2 THRU 2400-EXIT.
+004060     IF WS2-IS-VALID AND WX2-IS-VALID
+004070         ADD 1 TO WS-VALID-COUNT
+004080         DISPLAY "WS-1 = " WS-1
+004090         DISPLAY "WS-2 = " WS-2
+004100         DISPLAY "WS-2 OF WS-1 = " WS-2 OF WS-1
+004110         PERFORM 2500-RECONCILE-WS-WX THRU 2500-EXIT
+004120         PERFORM 2600-WRITE-RPT-DETAIL THRU 2600-EXIT
+004130     END-IF.
+004140     PERFORM 2700-CHECK-CHECKPOINT THRU 2700-EXIT.
+004150 2000-EXIT.
+004160     EXIT.
+004170*-----------------------------------------------------------*
+004180*  2200-MOVE-RECORD-FIELDS - MOVE TRANFILE DATA INTO WS-1/  *
+004190*  WX-1, LETTING A WSWX1VS RECORD ALREADY ON FILE (E.G. A   *
+004200*  WX1MAINT ONLINE CORRECTION) OVERRIDE TI-WS-2/TI-WX-2,    *
+004210*  AND JOURNAL EACH FIELD'S OLD AND NEW VALUE.               *
+004220*-----------------------------------------------------------*
+004230 2200-MOVE-RECORD-FIELDS.
+004240     MOVE TI-KEY TO WS1WX1-KEY.
+004250     PERFORM 2210-READ-WSWX1VS THRU 2210-EXIT.
+004260     MOVE "WS-2" TO AUD-FIELD-NAME.
+004270     MOVE WS-2 TO AUD-OLD-VALUE.
+004280     IF VSM-RECORD-FOUND
+004290         MOVE VS-WS-2 TO WS-2
+004300     ELSE
+004310         MOVE TI-WS-2 TO WS-2
+004320     END-IF.
+004330     MOVE WS-2 TO AUD-NEW-VALUE.
+004340     PERFORM 5000-AUDIT-LOG-CHANGE THRU 5000-EXIT.
+004350     MOVE "WX-2" TO AUD-FIELD-NAME.
+004360     MOVE WX-2 TO AUD-OLD-VALUE.
+004370     IF VSM-RECORD-FOUND
+004380         MOVE VS-WX-2 TO WX-2
+004390     ELSE
+004400         MOVE TI-WX-2 TO WX-2
+004410     END-IF.
+004420     MOVE WX-2 TO AUD-NEW-VALUE.
+004430     PERFORM 5000-AUDIT-LOG-CHANGE THRU 5000-EXIT.
+004440 2200-EXIT.
+004450     EXIT.
+004460*-----------------------------------------------------------*
+004470*  2210-READ-WSWX1VS - KEYED LOOKUP OF THE CURRENT WS1WX1-  *
+004480*  KEY ON THE SHARED VSAM KSDS; NOT FOUND MEANS TRANFILE IS *
+004490*  THIS KEY'S FIRST APPEARANCE AND ITS OWN VALUES STAND.    *
+004500*-----------------------------------------------------------*
+004510 2210-READ-WSWX1VS.
+004520     MOVE WS1WX1-KEY TO VS-KEY.
+004530     READ WSWX1VS
+004540         INVALID KEY
+004550             SET VSM-RECORD-NOT-FOUND TO TRUE
+004560         NOT INVALID KEY
+004570             SET VSM-RECORD-FOUND TO TRUE
+004580     END-READ.
+004590 2210-EXIT.
+004600     EXIT.
+004610*-----------------------------------------------------------*
+004620*  2300-EDIT-CHECK-WS2 - WS-2 MUST BE NUMERIC 00-99          *
+004630*-----------------------------------------------------------*
+004640 2300-EDIT-CHECK-WS2.
+004650     MOVE "Y" TO WS-WS2-VALID-SW.
+004660     IF WS-2 NOT NUMERIC
+004670         MOVE "N" TO WS-WS2-VALID-SW
+004680         ADD 1 TO WS-EXCP-COUNT
+004690         MOVE "WS-2" TO EXC-FIELD-NAME
+004700         MOVE "WS-2 IS NOT NUMERIC 00-99" TO EXC-REASON
+004710         PERFORM 2800-WRITE-EXCEPTION THRU 2800-EXIT
+004720     END-IF.
+004730 2300-EXIT.
+004740     EXIT.
+004750*-----------------------------------------------------------*
+004760*  2400-EDIT-CHECK-WX2 - WX-2 MUST BE NUMERIC 00-99          *
+004770*-----------------------------------------------------------*
+004780 2400-EDIT-CHECK-WX2.
+004790     MOVE "Y" TO WS-WX2-VALID-SW.
+004800     IF WX-2 NOT NUMERIC
+004810         MOVE "N" TO WS-WX2-VALID-SW
+004820         ADD 1 TO WS-EXCP-COUNT
+004830         MOVE "WX-2" TO EXC-FIELD-NAME
+004840         MOVE "WX-2 IS NOT NUMERIC 00-99" TO EXC-REASON
+004850         PERFORM 2800-WRITE-EXCEPTION THRU 2800-EXIT
+004860     END-IF.
+004870 2400-EXIT.
+004880     EXIT.
+004890*-----------------------------------------------------------*
+004900*  2100-READ-TRANFILE                                       *
+004910*-----------------------------------------------------------*
+004920 2100-READ-TRANFILE.
+004930     READ TRANFILE
+004940         AT END
+004950             SET END-OF-TRANFILE TO TRUE
+004960     END-READ.
+004970 2100-EXIT.
+004980     EXIT.
+004990*-----------------------------------------------------------*
+005000*  2500-RECONCILE-WS-WX - WS-2 OF WS-1 MUST AGREE WITH       *
+005010*  WX-2 OF WX-1 FOR A MATCHED PAIR; MISMATCHES GO TO EXCFILE.*
+005020*-----------------------------------------------------------*
+005030 2500-RECONCILE-WS-WX.
+005040     IF WS-2 OF WS-1 NOT = WX-2 OF WX-1
+005050         ADD 1 TO WS-MISMATCH-COUNT
+005060         MOVE "WS-2/WX-2" TO EXC-FIELD-NAME
+005070         MOVE "WS-2 OF WS-1 DOES NOT RECONCILE TO WX-2 OF WX-1"
+005080             TO EXC-REASON
+005090         PERFORM 2800-WRITE-EXCEPTION THRU 2800-EXIT
+005100     END-IF.
+005110 2500-EXIT.
+005120     EXIT.
+005130*-----------------------------------------------------------*
+005140*  2600-WRITE-RPT-DETAIL                                     *
+005150*-----------------------------------------------------------*
+005160 2600-WRITE-RPT-DETAIL.
+005170     MOVE SPACES TO WS-PRINT-LINE.
+005180     STRING WS1WX1-KEY "  " WS-2 "    " WX-2
+005190         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+005200     WRITE RPT-LINE FROM WS-PRINT-LINE.
+005210 2600-EXIT.
+005220     EXIT.
+005230*-----------------------------------------------------------*
+005240*  2800-WRITE-EXCEPTION - CALLER SETS EXC-FIELD-NAME/REASON  *
+005250*-----------------------------------------------------------*
+005260 2800-WRITE-EXCEPTION.
+005270     MOVE WS-REC-COUNT TO WS-REC-COUNT-ED.
+005280     MOVE SPACES TO WS-PRINT-LINE.
+005290     STRING "EXCEPTION REC=" WS-REC-COUNT-ED
+005300         " KEY=" WS1WX1-KEY
+005310         " FIELD=" EXC-FIELD-NAME
+005320         " REASON=" EXC-REASON
+005330         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+005340     WRITE EXC-LINE FROM WS-PRINT-LINE.
+005350 2800-EXIT.
+005360     EXIT.
+005370*-----------------------------------------------------------*
+005380*  2700-CHECK-CHECKPOINT - WRITE A CHECKPOINT EVERY N RECS   *
+005390*-----------------------------------------------------------*
+005400 2700-CHECK-CHECKPOINT.
+005410     IF WS-CKPT-INTERVAL > ZERO
+005420         DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+005430             GIVING WS-CKPT-QUOTIENT
+005440             REMAINDER WS-CKPT-REMAINDER
+005450         IF WS-CKPT-REMAINDER = ZERO
+005460             PERFORM 2710-WRITE-CHECKPOINT THRU 2710-EXIT
+005470         END-IF
+005480     END-IF.
+005490 2700-EXIT.
+005500     EXIT.
+005510*-----------------------------------------------------------*
+005520*  2710-WRITE-CHECKPOINT                                     *
+005530*-----------------------------------------------------------*
+005540 2710-WRITE-CHECKPOINT.
+005550     ACCEPT WS-CURRENT-DATE FROM DATE.
+005560     ACCEPT WS-CURRENT-TIME FROM TIME.
+005570     MOVE WS-JOB-ID TO CKPT-JOB-ID.
+005580     MOVE WS-REC-COUNT TO CKPT-LAST-REC-COUNT.
+005590     MOVE WS1WX1-KEY TO CKPT-LAST-KEY.
+005600     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+005610         DELIMITED BY SIZE INTO CKPT-TIMESTAMP.
+005620     WRITE CKPT-REC.
+005630 2710-EXIT.
+005640     EXIT.
+005650*-----------------------------------------------------------*
+005660*  5000-AUDIT-LOG-CHANGE - WRITE ONE JOURNAL LINE FOR THE    *
+005670*  FIELD CHANGE DESCRIBED IN WS-AUDIT-FIELDS.                *
+005680*-----------------------------------------------------------*
+005690 5000-AUDIT-LOG-CHANGE.
+005700     ACCEPT WS-CURRENT-DATE FROM DATE.
+005710     ACCEPT WS-CURRENT-TIME FROM TIME.
+005720     MOVE SPACES TO WS-JRN-LINE.
+005730     STRING "JOB=" WS-JOB-ID
+005740         " " WS-CURRENT-DATE WS-CURRENT-TIME
+005750         " FIELD=" AUD-FIELD-NAME
+005760         " OLD=" AUD-OLD-VALUE
+005770         " NEW=" AUD-NEW-VALUE
+005780         DELIMITED BY SIZE INTO WS-JRN-LINE.
+005790     WRITE JRN-LINE FROM WS-JRN-LINE.
+005800 5000-EXIT.
+005810     EXIT.
+005820*-----------------------------------------------------------*
+005830*  9000-TERMINATE                                            *
+005840*-----------------------------------------------------------*
+005850 9000-TERMINATE.
+005860     PERFORM 9010-WRITE-RPT-TRAILER THRU 9010-EXIT.
+005870     CLOSE TRANFILE.
+005880     CLOSE RPTFILE.
+005890     CLOSE EXCFILE.
+005900     CLOSE CKPFILE.
+005910     CLOSE JRNFILE.
+005920     CLOSE WSWX1VS.
+005930     PERFORM 9020-SET-RETURN-CODE THRU 9020-EXIT.
+005940 9000-EXIT.
+005950     EXIT.
+005960*-----------------------------------------------------------*
+005970*  9010-WRITE-RPT-TRAILER                                    *
+005980*-----------------------------------------------------------*
+005990 9010-WRITE-RPT-TRAILER.
+006000     MOVE WS-REC-COUNT TO WS-REC-COUNT-ED.
+006010     MOVE WS-VALID-COUNT TO WS-VALID-COUNT-ED.
+006020     MOVE WS-EXCP-COUNT TO WS-EXCP-COUNT-ED.
+006030     MOVE WS-MISMATCH-COUNT TO WS-MISMATCH-COUNT-ED.
+006040     MOVE SPACES TO WS-PRINT-LINE.
+006050     STRING "RECORDS READ         = " WS-REC-COUNT-ED
+006060         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+006070     WRITE RPT-LINE FROM WS-PRINT-LINE.
+006080     MOVE SPACES TO WS-PRINT-LINE.
+006090     STRING "RECORDS VALID        = " WS-VALID-COUNT-ED
+006100         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+006110     WRITE RPT-LINE FROM WS-PRINT-LINE.
+006120     MOVE SPACES TO WS-PRINT-LINE.
+006130     STRING "EXCEPTIONS WRITTEN   = " WS-EXCP-COUNT-ED
+006140         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+006150     WRITE RPT-LINE FROM WS-PRINT-LINE.
+006160     MOVE SPACES TO WS-PRINT-LINE.
+006170     STRING "WS-2/WX-2 MISMATCHES = " WS-MISMATCH-COUNT-ED
+006180         DELIMITED BY SIZE INTO WS-PRINT-LINE.
+006190     WRITE RPT-LINE FROM WS-PRINT-LINE.
+006200 9010-EXIT.
+006210     EXIT.
+006220*-----------------------------------------------------------*
+006230*  9020-SET-RETURN-CODE                                      *
+006240*-----------------------------------------------------------*
+006250 9020-SET-RETURN-CODE.
+006260     IF WS-EXCP-COUNT > ZERO OR WS-MISMATCH-COUNT > ZERO
+006270         MOVE 4 TO RETURN-CODE
+006280     ELSE
+006290         MOVE 0 TO RETURN-CODE
+006300     END-IF.
+006310 9020-EXIT.
+006320     EXIT.
