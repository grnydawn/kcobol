@@ -0,0 +1,52 @@
+000010*=============================================================*
+000020*  WX1MMAP.CPY                                                *
+000030*  SYMBOLIC MAP FOR THE WX1M ONLINE MAINTENANCE TRANSACTION.  *
+000040*  MIRRORS MAPSET WX1MSET, MAP WX1MAP.  THE OPERATOR KEYS A   *
+000050*  WS1WX1-KEY, A FUNCTION CODE (I=INQUIRE, U=UPDATE) AND, ON  *
+000060*  UPDATE, NEW WS-2/WX-2 VALUES.  CHANGES ARE WRITTEN TO THE  *
+000070*  WSWX1VS VSAM KSDS DEFINED IN JCL MEMBER WS1WX1K AND ARE    *
+000080*  VISIBLE TO THE NEXT NAMESPACE BATCH RUN WITHOUT A RECOMPILE.
+000090*---------------------------------------------------------------
+000100*  DATE-WRITTEN.  08/08/26.
+000110*  MODIFICATION HISTORY.
+000120*    08/08/26  JWK  INITIAL VERSION.
+000130*---------------------------------------------------------------
+000140 01  WX1MAPI.
+000150     05  FILLER                  PIC X(12).
+000160     05  KEYL                    PIC S9(04) COMP.
+000170     05  KEYF                    PIC X(01).
+000180     05  FILLER REDEFINES KEYF.
+000190         10  KEYA                PIC X(01).
+000200     05  KEYI                    PIC X(10).
+000210     05  FUNCL                   PIC S9(04) COMP.
+000220     05  FUNCF                   PIC X(01).
+000230     05  FILLER REDEFINES FUNCF.
+000240         10  FUNCA               PIC X(01).
+000250     05  FUNCI                   PIC X(01).
+000260     05  WS2L                    PIC S9(04) COMP.
+000270     05  WS2F                    PIC X(01).
+000280     05  FILLER REDEFINES WS2F.
+000290         10  WS2A                PIC X(01).
+000300     05  WS2I                    PIC X(02).
+000310     05  WX2L                    PIC S9(04) COMP.
+000320     05  WX2F                    PIC X(01).
+000330     05  FILLER REDEFINES WX2F.
+000340         10  WX2A                PIC X(01).
+000350     05  WX2I                    PIC X(02).
+000360     05  MSGL                    PIC S9(04) COMP.
+000370     05  MSGF                    PIC X(01).
+000380     05  FILLER REDEFINES MSGF.
+000390         10  MSGA                PIC X(01).
+000400     05  MSGI                    PIC X(40).
+000410 01  WX1MAPO REDEFINES WX1MAPI.
+000420     05  FILLER                  PIC X(12).
+000430     05  FILLER                  PIC X(03).
+000440     05  KEYO                    PIC X(10).
+000450     05  FILLER                  PIC X(03).
+000460     05  FUNCO                   PIC X(01).
+000470     05  FILLER                  PIC X(03).
+000480     05  WS2O                    PIC X(02).
+000490     05  FILLER                  PIC X(03).
+000500     05  WX2O                    PIC X(02).
+000510     05  FILLER                  PIC X(03).
+000520     05  MSGO                    PIC X(40).
