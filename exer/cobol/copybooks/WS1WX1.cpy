@@ -0,0 +1,25 @@
+000010*=============================================================*
+000020*  WS1WX1.CPY                                                 *
+000030*  SHARED RECORD LAYOUT FOR THE WS-1 / WX-1 TRANSACTION PAIR. *
+000040*  COPY THIS MEMBER INTO WORKING-STORAGE OF ANY PROGRAM THAT  *
+000050*  NEEDS TO READ OR WRITE WS-1/WX-1 DATA SO THE LAYOUT STAYS  *
+000060*  IN ONE PLACE INSTEAD OF BEING HAND-COPIED FIELD BY FIELD.  *
+000070*                                                              *
+000080*  THE SAME LAYOUT BACKS THE WSWX1VS VSAM KSDS CLUSTER.       *
+000090*  WS1WX1-KEY IS THE CLUSTER RECORD KEY.  THE CLUSTER IS      *
+000100*  DEFINED BY THE IDCAMS CONTROL STATEMENTS SHIPPED IN        *
+000110*  JCL MEMBER WS1WX1K (DEFINE CLUSTER, RECORDSIZE 14 14,      *
+000120*  KEYS 10 0, INDEXED, REUSE) - SEE JCL/WS1WX1K.JCL.          *
+000130*---------------------------------------------------------------
+000140*  DATE-WRITTEN.  08/08/26.
+000150*  MODIFICATION HISTORY.
+000160*    08/08/26  JWK  INITIAL EXTRACTION FROM NAMESPACE.
+000165*    08/08/26  JWK  GAVE WS-2/WX-2 VALUE ZERO SO A FIRST-TIME
+000166*                   KEY HAS A DEFINED OLD VALUE TO AUDIT.
+000170*---------------------------------------------------------------
+000180 01  WS1WX1-RECORD.
+000190     05  WS1WX1-KEY              PIC X(10).
+000200     05  WS-1.
+000210         10  WS-2                PIC 9(02) VALUE ZERO.
+000220     05  WX-1.
+000230         10  WX-2                PIC 9(02) VALUE ZERO.
