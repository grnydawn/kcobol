@@ -0,0 +1,56 @@
+//NAMESPAC JOB (ACCTNO),'WS-1/WX-1 DAILY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  NAMESPAC - NIGHTLY BATCH STEP FOR THE NAMESPACE PROGRAM.   *
+//*  READS THE DAILY WS-1/WX-1 TRANSACTION FILE, PRODUCES THE   *
+//*  PRINTED REPORT, EXCEPTION REPORT, AUDIT JOURNAL AND THE    *
+//*  RESTART CHECKPOINT FILE.                                   *
+//*                                                              *
+//*  RETURN CODE CONVENTION.                                    *
+//*    RC=0   CLEAN RUN, NO EXCEPTIONS.                         *
+//*    RC=4   RUN COMPLETED BUT WROTE ONE OR MORE EXCEPTIONS -  *
+//*           REVIEW EXCRPT BEFORE THE NEXT STEP RUNS.          *
+//*    RC=16  ABEND - A MANDATORY FILE FAILED TO OPEN.          *
+//*                                                              *
+//*  TO RESTART FROM THE LAST CHECKPOINT, RESUBMIT THIS JOB      *
+//*  WITH CTLCARD COLUMN 9 SET TO 'Y' - SEE THE CTLCARD DD.      *
+//*-------------------------------------------------------------*
+//*
+//*  MODIFICATION HISTORY.
+//*    08/08/26  JWK  INITIAL VERSION - RUNS NAMESPACE AS A
+//*                   NIGHTLY BATCH STEP.
+//*    08/08/26  JWK  EXCFILE IS NOW A PASSED TEMP DATASET INSTEAD
+//*                   OF SYSOUT SO STEP020 CAN ACTUALLY READ IT
+//*                   BACK; WIDENED ITS LRECL TO MATCH EXC-LINE.
+//*                   ADDED THE WSWX1VS DD NAMESPACE NOW READS.
+//*
+//STEP010  EXEC PGM=NAMESPACE
+//STEPLIB  DD   DSN=PROD.NAMESPACE.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.NAMESPACE.TRANFILE,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//EXCFILE  DD   DSN=&&EXCFILE,DISP=(NEW,PASS),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//CTLCARD  DD   *
+NMSPACE1N0010
+/*
+//CKPFILE  DD   DSN=PROD.NAMESPACE.CKPFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=4000)
+//JRNFILE  DD   DSN=PROD.NAMESPACE.JRNFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//WSWX1VS  DD   DSN=PROD.NAMESPACE.WSWX1VS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*-------------------------------------------------------------*
+//*  STEP020 RUNS ONLY IF STEP010 ENDED WITH EXCEPTIONS (RC=4)  *
+//*  SO OPERATIONS CAN ROUTE THE EXCEPTION REPORT FOR REVIEW.   *
+//*-------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,NE,STEP010)
+//SYSUT1   DD   DSN=*.STEP010.EXCFILE,DISP=(OLD,PASS)
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
