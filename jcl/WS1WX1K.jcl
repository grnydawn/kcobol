@@ -0,0 +1,31 @@
+//WS1WX1K JOB (ACCTNO),'DEFINE WS1WX1 KSDS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  WS1WX1K - DEFINES THE WSWX1VS VSAM KSDS CLUSTER THAT       *
+//*  BACKS THE WS1WX1-RECORD LAYOUT SHARED VIA COPYBOOK         *
+//*  WS1WX1.CPY.  RUN ONCE PER ENVIRONMENT BEFORE THE ONLINE    *
+//*  MAINTENANCE TRANSACTION OR ANY BATCH STEP THAT LOADS THE   *
+//*  FILE IS FIRST USED.                                        *
+//*                                                              *
+//*  MODIFICATION HISTORY.                                      *
+//*    08/08/26  JWK  INITIAL VERSION.                          *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.NAMESPACE.WSWX1VS CLUSTER -
+         PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER -
+         ( NAME(PROD.NAMESPACE.WSWX1VS) -
+           RECORDSIZE(14 14) -
+           KEYS(10 0) -
+           INDEXED -
+           REUSE -
+           VOLUMES(PRDVOL) -
+           TRACKS(5 5) )   -
+         DATA -
+         ( NAME(PROD.NAMESPACE.WSWX1VS.DATA) )   -
+         INDEX -
+         ( NAME(PROD.NAMESPACE.WSWX1VS.INDEX) )
+/*
